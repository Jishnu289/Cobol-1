@@ -1,23 +1,735 @@
-      ******************************************************************
-      * Author: Maxfx                                                  *
-      * Date: 11/9/2017                                                *
-      * Program demonstration while loop                               *
-      ******************************************************************
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. WHILE.
-       DATA DIVISION.
-       FILE SECTION.
-       WORKING-STORAGE SECTION.
-       01 W-I PIC S99 VALUE 20.
-
-       PROCEDURE DIVISION.
-       MAIN-PROCEDURE.
-
-           PERFORM WHILE-LOOP.
-           GOBACK.
-
-           WHILE-LOOP SECTION.
-           PERFORM UNTIL W-I <= 0
-             DISPLAY W-I
-             COMPUTE W-I = W-I - 1
-           END-PERFORM.
+000010******************************************************************
+000020* PROGRAM:   WHILE                                              *
+000030* AUTHOR:    MAXFX                                               *
+000040* INSTALLATION: DATA CENTER OPERATIONS                           *
+000050* DATE-WRITTEN: 11/09/2017                                       *
+000060* REMARKS:   COUNTDOWN UTILITY.  COUNTS FROM A STARTING VALUE    *
+000070*            DOWN (OR UP) TO A FLOOR VALUE, DISPLAYING EACH      *
+000080*            TICK ALONG THE WAY.                                *
+000090******************************************************************
+000100* MODIFICATION HISTORY                                          *
+000110*   DATE        BY    DESCRIPTION                               *
+000120*   ----------  ----  ------------------------------------      *
+000130*   11/09/2017  MFX   ORIGINAL VERSION - FIXED COUNTDOWN 20-0.   *
+000140*   08/08/2026  JFM   START AND FLOOR VALUES ARE NOW PARAMETER-  *
+000150*                     DRIVEN VIA PARM OR THE CNTLCARD PARAMETER  *
+000160*                     FILE INSTEAD OF BEING HARDCODED.           *
+000170*   08/08/2026  JFM   ADDED THE COUNTDOWN-LOG OUTPUT FILE - EACH *
+000180*                     TICK IS NOW WRITTEN TO A DURABLE RECORD    *
+000190*                     INSTEAD OF JUST BEING DISPLAYED.           *
+000200*   08/08/2026  JFM   ADDED CHECKPOINT/RESTART SUPPORT - THE     *
+000210*                     CURRENT VALUE IS SAVED EVERY N ITERATIONS  *
+000220*                     SO AN ABENDED RUN CAN RESUME IN PLACE.     *
+000230*   08/08/2026  JFM   ADDED THE AUDIT TRAIL FILE - ONE ROW PER   *
+000240*                     INVOCATION RECORDING JOB, RUN DATE/TIME,   *
+000250*                     START/END VALUE AND RETURN CODE.           *
+000260*   08/08/2026  JFM   ADDED VALIDATION OF THE STARTING/FLOOR     *
+000270*                     VALUES - NON-NUMERIC OR OUT-OF-RANGE INPUT *
+000280*                     NOW REJECTS THE RUN WITH RC 08 INSTEAD OF  *
+000290*                     LETTING THE LOOP MISBEHAVE SILENTLY.       *
+000300*   08/08/2026  JFM   ADDED A CONFIGURABLE STEP SIZE AND COUNT   *
+000310*                     DIRECTION - THE LOOP CAN NOW COUNT UP OR   *
+000320*                     DOWN BY ANY STEP INSTEAD OF ALWAYS MINUS 1.*
+000330*   08/08/2026  JFM   EXTRACTED THE COUNTDOWN PARAMETERS INTO    *
+000340*                     THE CDPARMS COPYBOOK.                     *
+000350*   08/08/2026  JFM   RETURN CODE IS NOW 04 (NOT 00) WHEN A RUN  *
+000360*                     COMPLETES AFTER RESUMING FROM A CHECKPOINT,*
+000370*                     SO OPERATIONS CAN TELL A RESTARTED RUN     *
+000380*                     FROM A NORMAL ONE.  RC 08 STILL MEANS BAD  *
+000390*                     INPUT.                                    *
+000400*   08/08/2026  JFM   ADDED MULTI-INSTANCE MODE.  WHEN A CDCNTL  *
+000410*                     CONTROL FILE IS PRESENT, EACH RECORD IN IT *
+000420*                     DRIVES ITS OWN COUNTDOWN WITHIN THIS SAME  *
+000430*                     JOB STEP, SHARING ONE COUNTDOWN-LOG AND    *
+000440*                     AUDIT-FILE.  RETURN-CODE IS SET TO THE     *
+000450*                     WORST RC SEEN ACROSS ALL CONTROL RECORDS.  *
+000460*                     WHEN NO CDCNTL FILE IS PRESENT THE PROGRAM *
+000470*                     RUNS AS A SINGLE INSTANCE AS BEFORE.       *
+000480*   08/08/2026  JFM   RESET W-I AND W-SEQ-NO FOR EVERY CDCNTL    *
+000490*                     ITEM, EVEN A REJECTED ONE, SO A BAD ITEM'S *
+000500*                     AUDIT ROW NO LONGER BORROWS A STALE END    *
+000510*                     VALUE FROM THE PRIOR ITEM.  CLAMPED W-I TO *
+000520*                     CD-END-VALUE WHEN THE LOOP EXITS SO A STEP *
+000530*                     THAT OVERSHOOTS THE FLOOR ON ITS LAST TICK *
+000540*                     NO LONGER LEAVES AN OUT-OF-RANGE VALUE IN  *
+000550*                     THE AUDIT RECORD.  A BAD CHECKPOINT        *
+000560*                     FREQUENCY NOW REJECTS THE RUN INSTEAD OF   *
+000570*                     SILENTLY FALLING BACK TO THE DEFAULT.      *
+000580*                     EXTRACTED LOG-RECORD INTO THE CDLOGREC     *
+000590*                     COPYBOOK, SHARED WITH COUNTRPT.            *
+000600******************************************************************
+000610 IDENTIFICATION DIVISION.
+000620 PROGRAM-ID. WHILE.
+000630 AUTHOR. MAXFX.
+000640 INSTALLATION. DATA CENTER OPERATIONS.
+000650 DATE-WRITTEN. 11/09/2017.
+000660 DATE-COMPILED.
+000670 
+000680 ENVIRONMENT DIVISION.
+000690 INPUT-OUTPUT SECTION.
+000700 FILE-CONTROL.
+000710     SELECT PARM-FILE ASSIGN TO "CNTLCARD"
+000720         ORGANIZATION IS LINE SEQUENTIAL
+000730         FILE STATUS IS W-PARM-FILE-STATUS.
+000740 
+000750     SELECT COUNTDOWN-LOG ASSIGN TO "CDLOG"
+000760         ORGANIZATION IS LINE SEQUENTIAL
+000770         FILE STATUS IS W-LOG-FILE-STATUS.
+000780 
+000790     SELECT CHECKPOINT-FILE ASSIGN TO "CDCHKPT"
+000800         ORGANIZATION IS LINE SEQUENTIAL
+000810         FILE STATUS IS W-CHKPT-FILE-STATUS.
+000820 
+000830     SELECT AUDIT-FILE ASSIGN TO "CDAUDIT"
+000840         ORGANIZATION IS LINE SEQUENTIAL
+000850         FILE STATUS IS W-AUDIT-FILE-STATUS.
+000860
+000870     SELECT CNTL-FILE ASSIGN TO "CDCNTL"
+000880         ORGANIZATION IS LINE SEQUENTIAL
+000890         FILE STATUS IS W-CNTL-FILE-STATUS.
+000900
+000910 DATA DIVISION.
+000920 FILE SECTION.
+000930 FD  PARM-FILE
+000940     LABEL RECORDS ARE STANDARD
+000950     RECORD CONTAINS 28 CHARACTERS.
+000960 01  PARM-RECORD.
+000970     05  PARM-RUN-ID             PIC X(08).
+000980     05  PARM-START              PIC X(03).
+000990     05  PARM-END                PIC X(03).
+001000     05  PARM-STEP               PIC X(03).
+001010     05  PARM-DIR                PIC X(01).
+001020     05  PARM-CHKFREQ            PIC X(03).
+001030     05  FILLER                  PIC X(07).
+001040 
+001050 FD  COUNTDOWN-LOG
+001060     LABEL RECORDS ARE STANDARD
+001070     RECORD CONTAINS 36 CHARACTERS.
+001080     COPY CDLOGREC.
+001090 
+001100 FD  CHECKPOINT-FILE
+001110     LABEL RECORDS ARE STANDARD
+001120     RECORD CONTAINS 20 CHARACTERS.
+001130 01  CHK-RECORD.
+001140     05  CHK-RUN-ID              PIC X(08).
+001150     05  CHK-CURRENT-VALUE       PIC S9(03).
+001160     05  CHK-ITER-COUNT          PIC 9(06).
+001170     05  FILLER                  PIC X(03).
+001180 
+001190 FD  AUDIT-FILE
+001200     LABEL RECORDS ARE STANDARD
+001210     RECORD CONTAINS 40 CHARACTERS.
+001220 01  AUDIT-RECORD.
+001230     05  AUD-JOB-NAME            PIC X(08).
+001240     05  AUD-RUN-ID              PIC X(08).
+001250     05  AUD-RUN-DATE            PIC 9(08).
+001260     05  AUD-RUN-TIME            PIC 9(08).
+001270     05  AUD-START-VALUE         PIC S9(03).
+001280     05  AUD-END-VALUE           PIC S9(03).
+001290     05  AUD-RETURN-CODE         PIC 9(02).
+001300
+001310 FD  CNTL-FILE
+001320     LABEL RECORDS ARE STANDARD
+001330     RECORD CONTAINS 28 CHARACTERS.
+001340 01  CNTL-RECORD.
+001350     05  CNTL-RUN-ID             PIC X(08).
+001360     05  CNTL-START              PIC X(03).
+001370     05  CNTL-END                PIC X(03).
+001380     05  CNTL-STEP               PIC X(03).
+001390     05  CNTL-DIR                PIC X(01).
+001400     05  CNTL-CHKFREQ            PIC X(03).
+001410     05  FILLER                  PIC X(07).
+001420
+001430 WORKING-STORAGE SECTION.
+001440*    ------------------------------------------------------------
+001450*    COUNTDOWN CONTROL FIELDS
+001460*    ------------------------------------------------------------
+001470 01  W-I                         PIC S9(02) VALUE 20.
+001480     COPY CDPARMS.
+001490
+001500 01  W-PARM-FILE-STATUS          PIC X(02) VALUE SPACES.
+001510 01  W-LOG-FILE-STATUS           PIC X(02) VALUE SPACES.
+001520 01  W-CHKPT-FILE-STATUS         PIC X(02) VALUE SPACES.
+001530 01  W-AUDIT-FILE-STATUS         PIC X(02) VALUE SPACES.
+001540 01  W-CNTL-FILE-STATUS          PIC X(02) VALUE SPACES.
+001550 
+001560*    ------------------------------------------------------------
+001570*    AUDIT TRAIL FIELDS
+001580*    ------------------------------------------------------------
+001590 01  W-JOB-NAME                  PIC X(08) VALUE "WHILE".
+001600 01  W-RUN-DATE                  PIC 9(08) VALUE ZERO.
+001610 01  W-RUN-TIME                  PIC 9(08) VALUE ZERO.
+001620 01  W-RETURN-CODE               PIC 9(02) VALUE ZERO.
+001630     88  W-RC-NORMAL                       VALUE 00.
+001640     88  W-RC-RESTARTED                    VALUE 04.
+001650     88  W-RC-BAD-INPUT                    VALUE 08.
+001660 
+001670*    ------------------------------------------------------------
+001680*    VALIDATION FIELDS
+001690*    ------------------------------------------------------------
+001700 01  W-VALID-SW                  PIC X(01) VALUE 'Y'.
+001710     88  W-INPUT-VALID                     VALUE 'Y'.
+001720     88  W-INPUT-INVALID                    VALUE 'N'.
+001730 01  W-MIN-VALUE                 PIC S9(02) VALUE 01.
+001740 01  W-MAX-VALUE                 PIC S9(02) VALUE 99.
+001750 
+001760*    ------------------------------------------------------------
+001770*    CHECKPOINT/RESTART FIELDS
+001780*    ------------------------------------------------------------
+001790 01  W-CHKPT-QUOT                PIC 9(06) VALUE ZERO.
+001800 01  W-CHKPT-REM                 PIC 9(02) VALUE ZERO.
+001810 01  W-RESTART-SW                PIC X(01) VALUE 'N'.
+001812     88  W-IS-RESTART                      VALUE 'Y'.
+001814 01  W-RUNID-SUPPLIED-SW         PIC X(01) VALUE 'N'.
+001816     88  W-RUNID-SUPPLIED                  VALUE 'Y'.
+001817 01  W-CHKPT-OWNED-SW            PIC X(01) VALUE 'N'.
+001818     88  W-CHKPT-OWNED                     VALUE 'Y'.
+001819
+001840*    ------------------------------------------------------------
+001850*    MULTI-INSTANCE (CDCNTL CONTROL FILE) FIELDS
+001860*    ------------------------------------------------------------
+001870 01  W-MODE-SW                   PIC X(01) VALUE 'S'.
+001880     88  W-SINGLE-INSTANCE                 VALUE 'S'.
+001890     88  W-MULTI-INSTANCE                  VALUE 'M'.
+001900 01  W-CNTL-EOF-SW               PIC X(01) VALUE 'N'.
+001910     88  W-CNTL-EOF                        VALUE 'Y'.
+001920 01  W-OVERALL-RC                PIC 9(02) VALUE ZERO.
+001930
+001940*    ------------------------------------------------------------
+001950*    COUNTDOWN-LOG FIELDS
+001960*    ------------------------------------------------------------
+001970 01  W-SEQ-NO                    PIC 9(06) VALUE ZERO.
+001980 01  W-CURRENT-DATE              PIC 9(08) VALUE ZERO.
+001990 01  W-CURRENT-TIME              PIC 9(08) VALUE ZERO.
+002000 
+002010 01  W-RAW-PARM.
+002020     05  W-RAW-RUN-ID            PIC X(08).
+002030     05  W-RAW-START             PIC X(03).
+002040     05  W-RAW-END               PIC X(03).
+002050     05  W-RAW-STEP              PIC X(03).
+002060     05  W-RAW-DIR               PIC X(01).
+002070     05  W-RAW-CHKFREQ           PIC X(03).
+002080     05  FILLER                  PIC X(07).
+002090 
+002100 PROCEDURE DIVISION.
+002110*    ------------------------------------------------------------
+002120*    0000-MAINLINE - PROGRAM ENTRY POINT
+002130*    ------------------------------------------------------------
+002140 0000-MAINLINE.
+002150     PERFORM 1005-CHECK-MULTI-INSTANCE THRU 1005-EXIT.
+002160     IF W-MULTI-INSTANCE
+002170         PERFORM 1900-MULTI-INSTANCE-RUN THRU 1900-EXIT
+002180     ELSE
+002190         PERFORM 1000-INITIALIZE THRU 1000-EXIT
+002200         IF W-INPUT-INVALID
+002210             PERFORM 8000-REJECT-BAD-INPUT THRU 8000-EXIT
+002220         ELSE
+002230             PERFORM 2000-WHILE-LOOP THRU 2000-EXIT
+002240         END-IF
+002250         PERFORM 7000-TERMINATE THRU 7000-EXIT
+002260     END-IF.
+002270     GOBACK.
+002280
+002290*    ------------------------------------------------------------
+002300*    1005-CHECK-MULTI-INSTANCE - A CDCNTL CONTROL FILE SWITCHES
+002310*                     THIS RUN INTO MULTI-INSTANCE MODE, WHERE
+002320*                     EACH CONTROL RECORD DRIVES ITS OWN COUNTDOWN
+002330*                     WITHIN THIS SAME JOB STEP.
+002340*    ------------------------------------------------------------
+002350 1005-CHECK-MULTI-INSTANCE.
+002360     OPEN INPUT CNTL-FILE.
+002370     IF W-CNTL-FILE-STATUS = "00"
+002380         SET W-MULTI-INSTANCE TO TRUE
+002390     ELSE
+002400         SET W-SINGLE-INSTANCE TO TRUE
+002410     END-IF.
+002420 1005-EXIT.
+002430     EXIT.
+002440
+002450*    ------------------------------------------------------------
+002460*    1000-INITIALIZE - OBTAIN THE STARTING/FLOOR VALUES
+002470*    ------------------------------------------------------------
+002480 1000-INITIALIZE.
+002490     ACCEPT W-RUN-DATE FROM DATE YYYYMMDD.
+002500     ACCEPT W-RUN-TIME FROM TIME.
+002510     PERFORM 1060-GET-JOB-NAME THRU 1060-EXIT.
+002520     PERFORM 1050-SET-PARM-DEFAULTS THRU 1050-EXIT.
+002530     PERFORM 1100-GET-PARAMETERS THRU 1100-EXIT.
+002540     PERFORM 1500-VALIDATE-PARMS THRU 1500-EXIT.
+002545     IF W-INPUT-VALID
+002550         MOVE CD-START-VALUE TO W-I
+002560         PERFORM 1300-CHECK-RESTART THRU 1300-EXIT
+002565     END-IF.
+002570     OPEN EXTEND COUNTDOWN-LOG.
+002580     IF W-LOG-FILE-STATUS = "35"
+002590         OPEN OUTPUT COUNTDOWN-LOG
+002600     END-IF.
+002610 1000-EXIT.
+002620     EXIT.
+002630
+002640*    ------------------------------------------------------------
+002650*    1050-SET-PARM-DEFAULTS - ESTABLISH THE SHIPPED DEFAULTS FOR
+002660*                     THE CD-PARMS BLOCK BEFORE ANY OVERRIDE IS
+002670*                     APPLIED FROM PARM OR THE PARAMETER FILE.
+002680*    ------------------------------------------------------------
+002690 1050-SET-PARM-DEFAULTS.
+002700     MOVE "WHILE001" TO CD-RUN-ID.
+002710     MOVE 20         TO CD-START-VALUE.
+002720     MOVE 00         TO CD-END-VALUE.
+002730     MOVE 01         TO CD-STEP-VALUE.
+002740     MOVE 'D'        TO CD-DIRECTION.
+002750     MOVE 05         TO CD-CHKPT-FREQ.
+002755     MOVE 'N'        TO W-RUNID-SUPPLIED-SW.
+002760 1050-EXIT.
+002770     EXIT.
+002780
+002790*    ------------------------------------------------------------
+002800*    1060-GET-JOB-NAME - PICK UP THE ACTUAL JCL JOB NAME FROM THE
+002810*                     JOBNAME ENVIRONMENT VARIABLE SET BY THE
+002820*                     SUBMITTING JOB, SO THE AUDIT TRAIL SHOWS
+002830*                     WHO RAN WHILE INSTEAD OF A FIXED LITERAL.
+002840*    ------------------------------------------------------------
+002850 1060-GET-JOB-NAME.
+002860     MOVE "WHILE" TO W-JOB-NAME.
+002870     DISPLAY "JOBNAME" UPON ENVIRONMENT-NAME.
+002880     ACCEPT W-JOB-NAME FROM ENVIRONMENT-VALUE.
+002890     IF W-JOB-NAME = SPACES
+002900         MOVE "WHILE" TO W-JOB-NAME
+002910     END-IF.
+002920 1060-EXIT.
+002930     EXIT.
+002940*    ------------------------------------------------------------
+002950*    1300-CHECK-RESTART - RESUME FROM A PRIOR CHECKPOINT, IF ANY.
+002952*                     ONLY HONORED WHEN THIS INVOCATION WAS GIVEN
+002954*                     AN EXPLICIT RUN-ID - A RUN LEFT ON THE
+002956*                     UNSUPPLIED DEFAULT RUN-ID HAS NO RELIABLE
+002958*                     WAY TO TELL ITSELF APART FROM AN UNRELATED
+002959*                     RUN THAT ALSO FELL BACK TO THE SAME DEFAULT.
+002960*    ------------------------------------------------------------
+002970 1300-CHECK-RESTART.
+002980     IF W-RUNID-SUPPLIED
+002981         OPEN INPUT CHECKPOINT-FILE
+002982         IF W-CHKPT-FILE-STATUS = "00"
+003000             READ CHECKPOINT-FILE
+003010                 AT END
+003020                     CONTINUE
+003030                 NOT AT END
+003040                     IF CHK-RUN-ID = CD-RUN-ID
+003050                         MOVE CHK-CURRENT-VALUE TO W-I
+003060                         MOVE CHK-ITER-COUNT    TO W-SEQ-NO
+003070                         SET W-IS-RESTART TO TRUE
+003080                     END-IF
+003090             END-READ
+003100             CLOSE CHECKPOINT-FILE
+003110         END-IF
+003115     END-IF.
+003120 1300-EXIT.
+003130     EXIT.
+003140 
+003150*    ------------------------------------------------------------
+003160*    1500-VALIDATE-PARMS - EDIT THE RESOLVED START/FLOOR VALUES
+003170*    ------------------------------------------------------------
+003180 1500-VALIDATE-PARMS.
+003190     IF CD-CHKPT-FREQ < W-MIN-VALUE
+003200         OR CD-CHKPT-FREQ > W-MAX-VALUE
+003210         SET W-INPUT-INVALID TO TRUE
+003220     END-IF.
+003230     IF CD-START-VALUE < W-MIN-VALUE
+003240         OR CD-START-VALUE > W-MAX-VALUE
+003250         SET W-INPUT-INVALID TO TRUE
+003260     END-IF.
+003270     IF CD-END-VALUE < ZERO
+003280         OR CD-END-VALUE > W-MAX-VALUE
+003290         SET W-INPUT-INVALID TO TRUE
+003300     END-IF.
+003310     IF CD-STEP-VALUE < 01
+003320         OR CD-STEP-VALUE > W-MAX-VALUE
+003330         SET W-INPUT-INVALID TO TRUE
+003340     END-IF.
+003350     IF NOT CD-DIR-DOWN AND NOT CD-DIR-UP
+003360         SET W-INPUT-INVALID TO TRUE
+003370     END-IF.
+003372     IF (CD-DIR-DOWN AND CD-END-VALUE > CD-START-VALUE)
+003374         OR (CD-DIR-UP AND CD-END-VALUE < CD-START-VALUE)
+003376         SET W-INPUT-INVALID TO TRUE
+003378     END-IF.
+003380 1500-EXIT.
+003390     EXIT.
+003400 
+003410 1100-GET-PARAMETERS.
+003420     ACCEPT W-RAW-PARM FROM COMMAND-LINE.
+003430     IF W-RAW-PARM NOT = SPACES
+003440         PERFORM 1150-EDIT-RAW-PARM THRU 1150-EXIT
+003450     ELSE
+003460         PERFORM 1200-READ-PARM-FILE THRU 1200-EXIT
+003470     END-IF.
+003480 1100-EXIT.
+003490     EXIT.
+003500 
+003510 1150-EDIT-RAW-PARM.
+003520     IF W-RAW-RUN-ID NOT = SPACES
+003530         MOVE W-RAW-RUN-ID TO CD-RUN-ID
+003535         SET W-RUNID-SUPPLIED TO TRUE
+003540     END-IF.
+003550     IF W-RAW-START NOT = SPACES
+003560         IF W-RAW-START IS NUMERIC
+003570             MOVE W-RAW-START TO CD-START-VALUE
+003580         ELSE
+003590             SET W-INPUT-INVALID TO TRUE
+003600         END-IF
+003610     END-IF.
+003620     IF W-RAW-END NOT = SPACES
+003630         IF W-RAW-END IS NUMERIC
+003640             MOVE W-RAW-END TO CD-END-VALUE
+003650         ELSE
+003660             SET W-INPUT-INVALID TO TRUE
+003670         END-IF
+003680     END-IF.
+003690     IF W-RAW-CHKFREQ NOT = SPACES
+003700         IF W-RAW-CHKFREQ IS NUMERIC AND W-RAW-CHKFREQ NOT = ZERO
+003710             MOVE W-RAW-CHKFREQ TO CD-CHKPT-FREQ
+003720         ELSE
+003730             SET W-INPUT-INVALID TO TRUE
+003740         END-IF
+003750     END-IF.
+003760     IF W-RAW-STEP NOT = SPACES
+003770         IF W-RAW-STEP IS NUMERIC
+003780             MOVE W-RAW-STEP TO CD-STEP-VALUE
+003790         ELSE
+003800             SET W-INPUT-INVALID TO TRUE
+003810         END-IF
+003820     END-IF.
+003830     IF W-RAW-DIR NOT = SPACES
+003840         IF W-RAW-DIR = 'U' OR W-RAW-DIR = 'D'
+003850             MOVE W-RAW-DIR TO CD-DIRECTION
+003860         ELSE
+003870             SET W-INPUT-INVALID TO TRUE
+003880         END-IF
+003890     END-IF.
+003900 1150-EXIT.
+003910     EXIT.
+003920 
+003930 1200-READ-PARM-FILE.
+003940     OPEN INPUT PARM-FILE.
+003950     IF W-PARM-FILE-STATUS = "00"
+003960         READ PARM-FILE
+003970             AT END
+003980                 CONTINUE
+003990             NOT AT END
+004000                 PERFORM 1250-EDIT-PARM-RECORD THRU 1250-EXIT
+004010         END-READ
+004020         CLOSE PARM-FILE
+004030     END-IF.
+004040 1200-EXIT.
+004050     EXIT.
+004060 
+004070 1250-EDIT-PARM-RECORD.
+004080     IF PARM-RUN-ID NOT = SPACES
+004090         MOVE PARM-RUN-ID TO CD-RUN-ID
+004095         SET W-RUNID-SUPPLIED TO TRUE
+004100     END-IF.
+004110     IF PARM-START NOT = SPACES
+004120         IF PARM-START IS NUMERIC
+004130             MOVE PARM-START TO CD-START-VALUE
+004140         ELSE
+004150             SET W-INPUT-INVALID TO TRUE
+004160         END-IF
+004170     END-IF.
+004180     IF PARM-END NOT = SPACES
+004190         IF PARM-END IS NUMERIC
+004200             MOVE PARM-END TO CD-END-VALUE
+004210         ELSE
+004220             SET W-INPUT-INVALID TO TRUE
+004230         END-IF
+004240     END-IF.
+004250     IF PARM-CHKFREQ NOT = SPACES
+004260         IF PARM-CHKFREQ IS NUMERIC AND PARM-CHKFREQ NOT = ZERO
+004270             MOVE PARM-CHKFREQ TO CD-CHKPT-FREQ
+004280         ELSE
+004290             SET W-INPUT-INVALID TO TRUE
+004300         END-IF
+004310     END-IF.
+004320     IF PARM-STEP NOT = SPACES
+004330         IF PARM-STEP IS NUMERIC
+004340             MOVE PARM-STEP TO CD-STEP-VALUE
+004350         ELSE
+004360             SET W-INPUT-INVALID TO TRUE
+004370         END-IF
+004380     END-IF.
+004390     IF PARM-DIR NOT = SPACES
+004400         IF PARM-DIR = 'U' OR PARM-DIR = 'D'
+004410             MOVE PARM-DIR TO CD-DIRECTION
+004420         ELSE
+004430             SET W-INPUT-INVALID TO TRUE
+004440         END-IF
+004450     END-IF.
+004460 1250-EXIT.
+004470     EXIT.
+004480
+004490*    ------------------------------------------------------------
+004500*    1900-MULTI-INSTANCE-RUN - DRIVE ONE COUNTDOWN PER CONTROL
+004510*                     RECORD IN CDCNTL, SHARING A SINGLE
+004520*                     COUNTDOWN-LOG AND AUDIT-FILE FOR THE WHOLE
+004530*                     JOB STEP.  RETURN-CODE REFLECTS THE WORST
+004540*                     RC SEEN ACROSS ALL CONTROL RECORDS.
+004550*    ------------------------------------------------------------
+004560 1900-MULTI-INSTANCE-RUN.
+004570     PERFORM 1060-GET-JOB-NAME THRU 1060-EXIT.
+004580     OPEN EXTEND COUNTDOWN-LOG.
+004590     IF W-LOG-FILE-STATUS = "35"
+004600         OPEN OUTPUT COUNTDOWN-LOG
+004610     END-IF.
+004620     PERFORM 1950-READ-CNTL THRU 1950-EXIT.
+004630     PERFORM 1960-PROCESS-CNTL-ITEM THRU 1960-EXIT
+004640         UNTIL W-CNTL-EOF.
+004650     CLOSE COUNTDOWN-LOG.
+004660     CLOSE CNTL-FILE.
+004670     MOVE W-OVERALL-RC TO RETURN-CODE.
+004680 1900-EXIT.
+004690     EXIT.
+004700
+004710*    ------------------------------------------------------------
+004720*    1950-READ-CNTL - READ ONE CONTROL RECORD FROM CDCNTL
+004730*    ------------------------------------------------------------
+004740 1950-READ-CNTL.
+004750     READ CNTL-FILE
+004760         AT END
+004770             SET W-CNTL-EOF TO TRUE
+004780         NOT AT END
+004790             CONTINUE
+004800     END-READ.
+004810 1950-EXIT.
+004820     EXIT.
+004830
+004840*    ------------------------------------------------------------
+004850*    1960-PROCESS-CNTL-ITEM - EDIT AND RUN ONE CONTROL RECORD
+004860*    ------------------------------------------------------------
+004870 1960-PROCESS-CNTL-ITEM.
+004880     SET W-INPUT-VALID TO TRUE.
+004890     MOVE 'N' TO W-RESTART-SW.
+004900     MOVE ZERO TO W-RETURN-CODE.
+004910     ACCEPT W-RUN-DATE FROM DATE YYYYMMDD.
+004920     ACCEPT W-RUN-TIME FROM TIME.
+004930     PERFORM 1050-SET-PARM-DEFAULTS THRU 1050-EXIT.
+004940     PERFORM 1970-EDIT-CNTL-RECORD THRU 1970-EXIT.
+004950     PERFORM 1500-VALIDATE-PARMS THRU 1500-EXIT.
+004960     MOVE CD-START-VALUE TO W-I.
+004970     MOVE ZERO TO W-SEQ-NO.
+004980     IF W-INPUT-INVALID
+004990         PERFORM 8000-REJECT-BAD-INPUT THRU 8000-EXIT
+005000     ELSE
+005010         PERFORM 1300-CHECK-RESTART THRU 1300-EXIT
+005020         PERFORM 2000-WHILE-LOOP THRU 2000-EXIT
+005030         IF W-RC-NORMAL AND W-IS-RESTART
+005040             SET W-RC-RESTARTED TO TRUE
+005050         END-IF
+005060     END-IF.
+005070     PERFORM 7100-WRITE-AUDIT-RECORD THRU 7100-EXIT.
+005080     IF W-RETURN-CODE > W-OVERALL-RC
+005090         MOVE W-RETURN-CODE TO W-OVERALL-RC
+005100     END-IF.
+005105     IF W-INPUT-VALID
+005107         PERFORM 2260-CLEAR-OWN-CHECKPOINT THRU 2260-EXIT
+005109     END-IF.
+005130     PERFORM 1950-READ-CNTL THRU 1950-EXIT.
+005140 1960-EXIT.
+005150     EXIT.
+005160
+005170*    ------------------------------------------------------------
+005180*    1970-EDIT-CNTL-RECORD - MOVE ONE CDCNTL RECORD INTO CD-PARMS
+005190*    ------------------------------------------------------------
+005200 1970-EDIT-CNTL-RECORD.
+005210     IF CNTL-RUN-ID NOT = SPACES
+005220         MOVE CNTL-RUN-ID TO CD-RUN-ID
+005225         SET W-RUNID-SUPPLIED TO TRUE
+005230     END-IF.
+005240     IF CNTL-START NOT = SPACES
+005250         IF CNTL-START IS NUMERIC
+005260             MOVE CNTL-START TO CD-START-VALUE
+005270         ELSE
+005280             SET W-INPUT-INVALID TO TRUE
+005290         END-IF
+005300     END-IF.
+005310     IF CNTL-END NOT = SPACES
+005320         IF CNTL-END IS NUMERIC
+005330             MOVE CNTL-END TO CD-END-VALUE
+005340         ELSE
+005350             SET W-INPUT-INVALID TO TRUE
+005360         END-IF
+005370     END-IF.
+005380     IF CNTL-STEP NOT = SPACES
+005390         IF CNTL-STEP IS NUMERIC
+005400             MOVE CNTL-STEP TO CD-STEP-VALUE
+005410         ELSE
+005420             SET W-INPUT-INVALID TO TRUE
+005430         END-IF
+005440     END-IF.
+005450     IF CNTL-DIR NOT = SPACES
+005460         IF CNTL-DIR = 'U' OR CNTL-DIR = 'D'
+005470             MOVE CNTL-DIR TO CD-DIRECTION
+005480         ELSE
+005490             SET W-INPUT-INVALID TO TRUE
+005500         END-IF
+005510     END-IF.
+005520     IF CNTL-CHKFREQ NOT = SPACES
+005530         IF CNTL-CHKFREQ IS NUMERIC AND CNTL-CHKFREQ NOT = ZERO
+005540             MOVE CNTL-CHKFREQ TO CD-CHKPT-FREQ
+005550         ELSE
+005560             SET W-INPUT-INVALID TO TRUE
+005570         END-IF
+005580     END-IF.
+005590 1970-EXIT.
+005600     EXIT.
+005610*    ------------------------------------------------------------
+005620*    2000-WHILE-LOOP - COUNT FROM CD-START-VALUE TO CD-END-VALUE
+005630*    ------------------------------------------------------------
+005640 2000-WHILE-LOOP.
+005650     PERFORM 2100-COUNTDOWN-TICK THRU 2100-EXIT
+005660         UNTIL (CD-DIR-DOWN AND W-I <= CD-END-VALUE)
+005670             OR (CD-DIR-UP AND W-I >= CD-END-VALUE).
+005680     MOVE CD-END-VALUE TO W-I.
+005690 2000-EXIT.
+005700     EXIT.
+005710 
+005720 2100-COUNTDOWN-TICK.
+005730     DISPLAY W-I.
+005740     ADD 1 TO W-SEQ-NO.
+005750     PERFORM 2150-WRITE-LOG-RECORD THRU 2150-EXIT.
+005770     IF CD-DIR-DOWN
+005780         COMPUTE W-I = W-I - CD-STEP-VALUE
+005790             ON SIZE ERROR
+005800                 MOVE CD-END-VALUE TO W-I
+005810         END-COMPUTE
+005820     ELSE
+005830         COMPUTE W-I = W-I + CD-STEP-VALUE
+005840             ON SIZE ERROR
+005850                 MOVE CD-END-VALUE TO W-I
+005860         END-COMPUTE
+005870     END-IF.
+005875     PERFORM 2200-CHECK-CHECKPOINT THRU 2200-EXIT.
+005880 2100-EXIT.
+005890     EXIT.
+005900 
+005910*    ------------------------------------------------------------
+005920*    2200-CHECK-CHECKPOINT - SAVE PROGRESS EVERY N-TH TICK
+005930*    ------------------------------------------------------------
+005940 2200-CHECK-CHECKPOINT.
+005950     DIVIDE W-SEQ-NO BY CD-CHKPT-FREQ
+005960         GIVING W-CHKPT-QUOT REMAINDER W-CHKPT-REM.
+005970     IF W-CHKPT-REM = ZERO AND W-RUNID-SUPPLIED
+005980         PERFORM 2250-WRITE-CHECKPOINT THRU 2250-EXIT
+005990     END-IF.
+006000 2200-EXIT.
+006010     EXIT.
+006020 
+006030 2250-WRITE-CHECKPOINT.
+006040     MOVE SPACES TO CHK-RECORD.
+006050     MOVE CD-RUN-ID TO CHK-RUN-ID.
+006060     MOVE W-I      TO CHK-CURRENT-VALUE.
+006070     MOVE W-SEQ-NO TO CHK-ITER-COUNT.
+006080     OPEN OUTPUT CHECKPOINT-FILE.
+006090     WRITE CHK-RECORD.
+006100     CLOSE CHECKPOINT-FILE.
+006110 2250-EXIT.
+006120     EXIT.
+006121
+006122*    ------------------------------------------------------------
+006123*    2260-CLEAR-OWN-CHECKPOINT - REMOVE THE CHECKPOINT LEFT BY
+006124*                     THIS RUN, NOW THAT IT HAS COMPLETED.  ONLY
+006125*                     CLEARS THE FILE WHEN THE RECORD ON IT
+006126*                     BELONGS TO THIS RUN-ID, SO ONE ITEM/RUN
+006127*                     CAN NEVER WIPE OUT ANOTHER'S SURVIVING
+006128*                     CHECKPOINT.  SKIPPED ENTIRELY WHEN NO
+006129*                     EXPLICIT RUN-ID WAS SUPPLIED, SINCE THE
+006130*                     DEFAULT RUN-ID IS SHARED BY EVERY SUCH RUN
+006131*                     AND CANNOT BE USED TO TELL RUNS APART.
+006132*    ------------------------------------------------------------
+006133 2260-CLEAR-OWN-CHECKPOINT.
+006134     IF W-RUNID-SUPPLIED
+006135         MOVE 'N' TO W-CHKPT-OWNED-SW
+006136         OPEN INPUT CHECKPOINT-FILE
+006137         IF W-CHKPT-FILE-STATUS = "00"
+006138             READ CHECKPOINT-FILE
+006139                 AT END
+006140                     CONTINUE
+006141                 NOT AT END
+006142                     IF CHK-RUN-ID = CD-RUN-ID
+006143                         SET W-CHKPT-OWNED TO TRUE
+006144                     END-IF
+006145             END-READ
+006146             CLOSE CHECKPOINT-FILE
+006147         END-IF
+006148         IF W-CHKPT-OWNED
+006149             OPEN OUTPUT CHECKPOINT-FILE
+006150             CLOSE CHECKPOINT-FILE
+006151         END-IF
+006152     END-IF.
+006153 2260-EXIT.
+006154     EXIT.
+006155
+006156*    ------------------------------------------------------------
+006157*    2150-WRITE-LOG-RECORD - APPEND ONE TICK TO THE COUNTDOWN LOG
+006158*    ------------------------------------------------------------
+006170 2150-WRITE-LOG-RECORD.
+006180     MOVE SPACES TO LOG-RECORD.
+006190     ACCEPT W-CURRENT-DATE FROM DATE YYYYMMDD.
+006200     ACCEPT W-CURRENT-TIME FROM TIME.
+006210     MOVE CD-RUN-ID      TO LOG-RUN-ID.
+006220     MOVE W-SEQ-NO       TO LOG-SEQ-NO.
+006230     MOVE W-I            TO LOG-TICK-VALUE.
+006240     MOVE W-CURRENT-DATE TO LOG-DATE.
+006250     MOVE W-CURRENT-TIME TO LOG-TIME.
+006260     WRITE LOG-RECORD.
+006270 2150-EXIT.
+006280     EXIT.
+006290 
+006300*    ------------------------------------------------------------
+006310*    8000-REJECT-BAD-INPUT - ABEND-STYLE MESSAGE FOR BAD PARMS
+006320*    ------------------------------------------------------------
+006330 8000-REJECT-BAD-INPUT.
+006340     DISPLAY "WHILE008E INVALID START/FLOOR VALUE - MUST BE".
+006350     DISPLAY "WHILE008E NUMERIC AND IN THE RANGE 01 THRU 99".
+006360     SET W-RC-BAD-INPUT TO TRUE.
+006370 8000-EXIT.
+006380     EXIT.
+006390 
+006400*    ------------------------------------------------------------
+006410*    7000-TERMINATE - CLOSE FILES BEFORE PROGRAM END
+006420*    ------------------------------------------------------------
+006430 7000-TERMINATE.
+006440     CLOSE COUNTDOWN-LOG.
+006445     IF W-INPUT-VALID
+006447         PERFORM 2260-CLEAR-OWN-CHECKPOINT THRU 2260-EXIT
+006449     END-IF.
+006470     IF W-RC-NORMAL AND W-IS-RESTART
+006480         SET W-RC-RESTARTED TO TRUE
+006490     END-IF.
+006500     PERFORM 7100-WRITE-AUDIT-RECORD THRU 7100-EXIT.
+006510     MOVE W-RETURN-CODE TO RETURN-CODE.
+006520 7000-EXIT.
+006530     EXIT.
+006540 
+006550*    ------------------------------------------------------------
+006560*    7100-WRITE-AUDIT-RECORD - APPEND ONE AUDIT ROW FOR THIS RUN
+006570*    ------------------------------------------------------------
+006580 7100-WRITE-AUDIT-RECORD.
+006590     OPEN EXTEND AUDIT-FILE.
+006600     IF W-AUDIT-FILE-STATUS = "35"
+006610         OPEN OUTPUT AUDIT-FILE
+006620     END-IF.
+006630     MOVE SPACES TO AUDIT-RECORD.
+006640     MOVE W-JOB-NAME    TO AUD-JOB-NAME.
+006650     MOVE CD-RUN-ID      TO AUD-RUN-ID.
+006660     MOVE W-RUN-DATE    TO AUD-RUN-DATE.
+006670     MOVE W-RUN-TIME    TO AUD-RUN-TIME.
+006680     MOVE CD-START-VALUE TO AUD-START-VALUE.
+006682     IF W-INPUT-INVALID
+006684         MOVE CD-START-VALUE TO AUD-END-VALUE
+006686     ELSE
+006688         MOVE W-I           TO AUD-END-VALUE
+006689     END-IF.
+006700     MOVE W-RETURN-CODE TO AUD-RETURN-CODE.
+006710     WRITE AUDIT-RECORD.
+006720     CLOSE AUDIT-FILE.
+006730 7100-EXIT.
+006740     EXIT.
