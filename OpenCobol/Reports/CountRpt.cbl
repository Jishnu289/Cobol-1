@@ -0,0 +1,314 @@
+000010******************************************************************
+000020* PROGRAM:   COUNTRPT                                           *
+000030* AUTHOR:    JFM                                                 *
+000040* INSTALLATION: DATA CENTER OPERATIONS                           *
+000050* DATE-WRITTEN: 08/08/2026                                       *
+000060* REMARKS:   COMPANION REPORT PROGRAM FOR WHILE.  READS THE      *
+000070*            COUNTDOWN-LOG FILE PRODUCED BY WHILE AND PRODUCES   *
+000080*            A FORMATTED SUMMARY OF EACH COUNTDOWN RUN - TOTAL   *
+000090*            ITERATIONS, START/END VALUE, ELAPSED WALL-CLOCK     *
+000100*            TIME, AND HOW MANY DISTINCT RUNS OCCURRED TODAY.    *
+000110******************************************************************
+000120* MODIFICATION HISTORY                                          *
+000130*   DATE        BY    DESCRIPTION                               *
+000140*   ----------  ----  ------------------------------------      *
+000150*   08/08/2026  JFM   ORIGINAL VERSION.                         *
+000160*   08/08/2026  JFM   GATED THE INITIAL READ ON COUNTDOWN-LOG'S  *
+000170*                     OPEN STATUS SO A FIRST-USE RUN WITH NO     *
+000180*                     CDLOG FILE YET PRODUCES AN EMPTY REPORT    *
+000190*                     INSTEAD OF READING AN UNOPENED FILE.       *
+000200*                     EXTRACTED LOG-RECORD INTO THE CDLOGREC     *
+000210*                     COPYBOOK, SHARED WITH WHILE.               *
+000220******************************************************************
+000230 IDENTIFICATION DIVISION.
+000240 PROGRAM-ID. COUNTRPT.
+000250 AUTHOR. JFM.
+000260 INSTALLATION. DATA CENTER OPERATIONS.
+000270 DATE-WRITTEN. 08/08/2026.
+000280 DATE-COMPILED.
+000290
+000300 ENVIRONMENT DIVISION.
+000310 INPUT-OUTPUT SECTION.
+000320 FILE-CONTROL.
+000330     SELECT COUNTDOWN-LOG ASSIGN TO "CDLOG"
+000340         ORGANIZATION IS LINE SEQUENTIAL
+000350         FILE STATUS IS W-LOG-FILE-STATUS.
+000360
+000370     SELECT PRINT-FILE ASSIGN TO "CDRPT01"
+000380         ORGANIZATION IS LINE SEQUENTIAL
+000390         FILE STATUS IS W-PRINT-FILE-STATUS.
+000400
+000410 DATA DIVISION.
+000420 FILE SECTION.
+000430 FD  COUNTDOWN-LOG
+000440     LABEL RECORDS ARE STANDARD
+000450     RECORD CONTAINS 36 CHARACTERS.
+000460     COPY CDLOGREC.
+000470
+000480 FD  PRINT-FILE
+000490     LABEL RECORDS ARE STANDARD
+000500     RECORD CONTAINS 80 CHARACTERS.
+000510 01  PRINT-LINE                  PIC X(80).
+000520
+000530 WORKING-STORAGE SECTION.
+000540*    ------------------------------------------------------------
+000550*    FILE STATUS FIELDS
+000560*    ------------------------------------------------------------
+000570 01  W-LOG-FILE-STATUS           PIC X(02) VALUE SPACES.
+000580 01  W-PRINT-FILE-STATUS         PIC X(02) VALUE SPACES.
+000590
+000600*    ------------------------------------------------------------
+000610*    END-OF-FILE AND CONTROL-BREAK SWITCHES
+000620*    ------------------------------------------------------------
+000630 01  W-EOF-SW                    PIC X(01) VALUE 'N'.
+000640     88  W-EOF                              VALUE 'Y'.
+000650 01  W-FIRST-REC-SW              PIC X(01) VALUE 'Y'.
+000660     88  W-FIRST-REC                        VALUE 'Y'.
+000670
+000680*    ------------------------------------------------------------
+000690*    CURRENT RUN GROUP ACCUMULATORS
+000700*    ------------------------------------------------------------
+000710 01  W-PREV-RUN-ID                PIC X(08) VALUE SPACES.
+000720 01  W-GRP-FIRST-TICK             PIC S9(03) VALUE ZERO.
+000730 01  W-GRP-LAST-TICK              PIC S9(03) VALUE ZERO.
+000740 01  W-GRP-ITER-COUNT             PIC 9(06) VALUE ZERO.
+000750 01  W-GRP-FIRST-TIME             PIC 9(08) VALUE ZERO.
+000760 01  W-GRP-LAST-TIME              PIC 9(08) VALUE ZERO.
+000770 01  W-GRP-RUN-DATE               PIC 9(08) VALUE ZERO.
+000780
+000790*    ------------------------------------------------------------
+000800*    REPORT TOTALS
+000810*    ------------------------------------------------------------
+000820 01  W-TODAY                      PIC 9(08) VALUE ZERO.
+000830 01  W-TOTAL-RUNS                 PIC 9(04) VALUE ZERO.
+000840 01  W-TOTAL-RUNS-TODAY           PIC 9(04) VALUE ZERO.
+000850 01  W-GRAND-TOTAL-ITER           PIC 9(08) VALUE ZERO.
+000860
+000870*    ------------------------------------------------------------
+000880*    ELAPSED-TIME WORK FIELDS
+000890*    ------------------------------------------------------------
+000900 01  W-TIME-IN                    PIC 9(08) VALUE ZERO.
+000910 01  W-SECS-OUT                   PIC 9(06) VALUE ZERO.
+000920 01  W-SEC-HH                     PIC 9(02) VALUE ZERO.
+000930 01  W-SEC-MM                     PIC 9(02) VALUE ZERO.
+000940 01  W-SEC-SS                     PIC 9(02) VALUE ZERO.
+000950 01  W-FIRST-SECS                 PIC 9(06) VALUE ZERO.
+000960 01  W-LAST-SECS                  PIC 9(06) VALUE ZERO.
+000970 01  W-ELAPSED-SECONDS            PIC 9(06) VALUE ZERO.
+000980
+000990*    ------------------------------------------------------------
+001000*    REPORT LINE LAYOUTS
+001010*    ------------------------------------------------------------
+001020 01  W-HEAD-LINE-1.
+001030     05  FILLER                   PIC X(22) VALUE
+001040         "COUNTDOWN ACTIVITY SUM".
+001050     05  FILLER                   PIC X(18) VALUE
+001060         "MARY REPORT       ".
+001070     05  FILLER                   PIC X(40) VALUE SPACES.
+001080
+001090 01  W-HEAD-LINE-2.
+001100     05  FILLER                   PIC X(08) VALUE "RUN-ID  ".
+001110     05  FILLER                   PIC X(02) VALUE SPACES.
+001120     05  FILLER                   PIC X(06) VALUE "START ".
+001130     05  FILLER                   PIC X(06) VALUE "END   ".
+001140     05  FILLER                   PIC X(06) VALUE "ITER  ".
+001150     05  FILLER                   PIC X(10) VALUE "ELAPSED-SS".
+001160     05  FILLER                   PIC X(42) VALUE SPACES.
+001170
+001180 01  W-DETAIL-LINE.
+001190     05  DL-RUN-ID                PIC X(08).
+001200     05  FILLER                   PIC X(02) VALUE SPACES.
+001210     05  DL-START                 PIC ---9.
+001220     05  FILLER                   PIC X(03) VALUE SPACES.
+001230     05  DL-END                   PIC ---9.
+001240     05  FILLER                   PIC X(03) VALUE SPACES.
+001250     05  DL-ITER                  PIC ZZZ,ZZ9.
+001260     05  FILLER                   PIC X(03) VALUE SPACES.
+001270     05  DL-ELAPSED               PIC ZZZ,ZZ9.
+001280     05  FILLER                   PIC X(31) VALUE SPACES.
+001290
+001300 01  W-TRAILER-LINE-1.
+001310     05  FILLER                   PIC X(24) VALUE
+001320         "TOTAL COUNTDOWN RUNS:   ".
+001330     05  TL-TOTAL-RUNS            PIC ZZZ9.
+001340     05  FILLER                   PIC X(52) VALUE SPACES.
+001350
+001360 01  W-TRAILER-LINE-2.
+001370     05  FILLER                   PIC X(24) VALUE
+001380         "DISTINCT RUNS TODAY:    ".
+001390     05  TL-TOTAL-RUNS-TODAY      PIC ZZZ9.
+001400     05  FILLER                   PIC X(52) VALUE SPACES.
+001410
+001420 01  W-TRAILER-LINE-3.
+001430     05  FILLER                   PIC X(24) VALUE
+001440         "TOTAL ITERATIONS:       ".
+001450     05  TL-GRAND-TOTAL-ITER      PIC ZZZ,ZZZ,ZZ9.
+001460     05  FILLER                   PIC X(46) VALUE SPACES.
+001470
+001480 PROCEDURE DIVISION.
+001490*    ------------------------------------------------------------
+001500*    0000-MAINLINE - PROGRAM ENTRY POINT
+001510*    ------------------------------------------------------------
+001520 0000-MAINLINE.
+001530     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+001540     PERFORM 2100-PROCESS-ONE-RECORD THRU 2100-EXIT
+001550         UNTIL W-EOF.
+001560     PERFORM 5000-FINALIZE-LAST-GROUP THRU 5000-EXIT.
+001570     PERFORM 6000-PRINT-TRAILER THRU 6000-EXIT.
+001580     PERFORM 7000-TERMINATE THRU 7000-EXIT.
+001590     GOBACK.
+001600
+001610*    ------------------------------------------------------------
+001620*    1000-INITIALIZE - OPEN FILES AND PRINT THE HEADINGS
+001630*    ------------------------------------------------------------
+001640 1000-INITIALIZE.
+001650     ACCEPT W-TODAY FROM DATE YYYYMMDD.
+001660     OPEN INPUT COUNTDOWN-LOG.
+001670     OPEN OUTPUT PRINT-FILE.
+001680     MOVE W-HEAD-LINE-1 TO PRINT-LINE.
+001690     WRITE PRINT-LINE.
+001700     MOVE W-HEAD-LINE-2 TO PRINT-LINE.
+001710     WRITE PRINT-LINE.
+001720     IF W-LOG-FILE-STATUS = "00"
+001730         PERFORM 2900-READ-LOG THRU 2900-EXIT
+001740     ELSE
+001750         SET W-EOF TO TRUE
+001760     END-IF.
+001770 1000-EXIT.
+001780     EXIT.
+001790
+001800*    ------------------------------------------------------------
+001810*    2100-PROCESS-ONE-RECORD - CONTROL-BREAK ON LOG-RUN-ID, OR ON
+001812*                     LOG-SEQ-NO STARTING OVER AT 1.  WHILE RESETS
+001814*                     ITS SEQUENCE NUMBER TO 1 AT THE START OF
+001816*                     EVERY NEW INVOCATION, SO A SEQ-NO OF 1 MARKS
+001818*                     A NEW RUN EVEN WHEN TWO UNRELATED RUNS
+001819*                     SHARE THE SAME (POSSIBLY DEFAULTED) RUN-ID.
+001820*    ------------------------------------------------------------
+001830 2100-PROCESS-ONE-RECORD.
+001840     IF W-FIRST-REC
+001850         PERFORM 3000-START-NEW-GROUP THRU 3000-EXIT
+001860     ELSE
+001870         IF LOG-RUN-ID NOT = W-PREV-RUN-ID
+001872             OR LOG-SEQ-NO = 1
+001880             PERFORM 4000-PRINT-RUN-SUMMARY THRU 4000-EXIT
+001890             PERFORM 3000-START-NEW-GROUP THRU 3000-EXIT
+001900         END-IF
+001910     END-IF.
+001920     PERFORM 3100-ACCUMULATE THRU 3100-EXIT.
+001930     PERFORM 2900-READ-LOG THRU 2900-EXIT.
+001940 2100-EXIT.
+001950     EXIT.
+001960
+001970*    ------------------------------------------------------------
+001980*    2900-READ-LOG - READ THE NEXT COUNTDOWN-LOG RECORD
+001990*    ------------------------------------------------------------
+002000 2900-READ-LOG.
+002010     READ COUNTDOWN-LOG
+002020         AT END
+002030             SET W-EOF TO TRUE
+002040     END-READ.
+002050 2900-EXIT.
+002060     EXIT.
+002070
+002080*    ------------------------------------------------------------
+002090*    3000-START-NEW-GROUP - BEGIN ACCUMULATING A NEW RUN
+002100*    ------------------------------------------------------------
+002110 3000-START-NEW-GROUP.
+002120     MOVE 'N' TO W-FIRST-REC-SW.
+002130     MOVE LOG-RUN-ID     TO W-PREV-RUN-ID.
+002140     MOVE LOG-TICK-VALUE TO W-GRP-FIRST-TICK.
+002150     MOVE LOG-TIME       TO W-GRP-FIRST-TIME.
+002160     MOVE LOG-DATE       TO W-GRP-RUN-DATE.
+002170     MOVE ZERO           TO W-GRP-ITER-COUNT.
+002180     ADD 1 TO W-TOTAL-RUNS.
+002190     IF LOG-DATE = W-TODAY
+002200         ADD 1 TO W-TOTAL-RUNS-TODAY
+002210     END-IF.
+002220 3000-EXIT.
+002230     EXIT.
+002240
+002250*    ------------------------------------------------------------
+002260*    3100-ACCUMULATE - ROLL ONE TICK INTO THE CURRENT GROUP
+002270*    ------------------------------------------------------------
+002280 3100-ACCUMULATE.
+002290     ADD 1 TO W-GRP-ITER-COUNT.
+002300     ADD 1 TO W-GRAND-TOTAL-ITER.
+002310     MOVE LOG-TICK-VALUE TO W-GRP-LAST-TICK.
+002320     MOVE LOG-TIME       TO W-GRP-LAST-TIME.
+002330 3100-EXIT.
+002340     EXIT.
+002350
+002360*    ------------------------------------------------------------
+002370*    4000-PRINT-RUN-SUMMARY - WRITE ONE DETAIL LINE FOR A RUN
+002380*    ------------------------------------------------------------
+002390 4000-PRINT-RUN-SUMMARY.
+002400     MOVE W-GRP-FIRST-TIME TO W-TIME-IN.
+002410     PERFORM 9000-CONVERT-TIME-TO-SECONDS THRU 9000-EXIT.
+002420     MOVE W-SECS-OUT TO W-FIRST-SECS.
+002430     MOVE W-GRP-LAST-TIME TO W-TIME-IN.
+002440     PERFORM 9000-CONVERT-TIME-TO-SECONDS THRU 9000-EXIT.
+002450     MOVE W-SECS-OUT TO W-LAST-SECS.
+002460     IF W-LAST-SECS >= W-FIRST-SECS
+002470         COMPUTE W-ELAPSED-SECONDS = W-LAST-SECS - W-FIRST-SECS
+002480     ELSE
+002490         COMPUTE W-ELAPSED-SECONDS =
+002500             W-LAST-SECS - W-FIRST-SECS + 86400
+002510     END-IF.
+002520     MOVE SPACES            TO W-DETAIL-LINE.
+002530     MOVE W-PREV-RUN-ID     TO DL-RUN-ID.
+002540     MOVE W-GRP-FIRST-TICK  TO DL-START.
+002550     MOVE W-GRP-LAST-TICK   TO DL-END.
+002560     MOVE W-GRP-ITER-COUNT  TO DL-ITER.
+002570     MOVE W-ELAPSED-SECONDS TO DL-ELAPSED.
+002580     MOVE W-DETAIL-LINE     TO PRINT-LINE.
+002590     WRITE PRINT-LINE.
+002600 4000-EXIT.
+002610     EXIT.
+002620
+002630*    ------------------------------------------------------------
+002640*    5000-FINALIZE-LAST-GROUP - PRINT THE FINAL RUN, IF ANY
+002650*    ------------------------------------------------------------
+002660 5000-FINALIZE-LAST-GROUP.
+002670     IF NOT W-FIRST-REC
+002680         PERFORM 4000-PRINT-RUN-SUMMARY THRU 4000-EXIT
+002690     END-IF.
+002700 5000-EXIT.
+002710     EXIT.
+002720
+002730*    ------------------------------------------------------------
+002740*    6000-PRINT-TRAILER - WRITE THE REPORT TOTALS
+002750*    ------------------------------------------------------------
+002760 6000-PRINT-TRAILER.
+002770     MOVE W-TOTAL-RUNS       TO TL-TOTAL-RUNS.
+002780     MOVE W-TRAILER-LINE-1   TO PRINT-LINE.
+002790     WRITE PRINT-LINE.
+002800     MOVE W-TOTAL-RUNS-TODAY TO TL-TOTAL-RUNS-TODAY.
+002810     MOVE W-TRAILER-LINE-2   TO PRINT-LINE.
+002820     WRITE PRINT-LINE.
+002830     MOVE W-GRAND-TOTAL-ITER TO TL-GRAND-TOTAL-ITER.
+002840     MOVE W-TRAILER-LINE-3   TO PRINT-LINE.
+002850     WRITE PRINT-LINE.
+002860 6000-EXIT.
+002870     EXIT.
+002880
+002890*    ------------------------------------------------------------
+002900*    7000-TERMINATE - CLOSE FILES BEFORE PROGRAM END
+002910*    ------------------------------------------------------------
+002920 7000-TERMINATE.
+002930     CLOSE COUNTDOWN-LOG.
+002940     CLOSE PRINT-FILE.
+002950 7000-EXIT.
+002960     EXIT.
+002970
+002980*    ------------------------------------------------------------
+002990*    9000-CONVERT-TIME-TO-SECONDS - HHMMSSHH TIME TO SECONDS
+003000*    ------------------------------------------------------------
+003010 9000-CONVERT-TIME-TO-SECONDS.
+003020     MOVE W-TIME-IN(1:2) TO W-SEC-HH.
+003030     MOVE W-TIME-IN(3:2) TO W-SEC-MM.
+003040     MOVE W-TIME-IN(5:2) TO W-SEC-SS.
+003050     COMPUTE W-SECS-OUT =
+003060         (W-SEC-HH * 3600) + (W-SEC-MM * 60) + W-SEC-SS.
+003070 9000-EXIT.
+003080     EXIT.
