@@ -0,0 +1,23 @@
+000010******************************************************************
+000020* COPYBOOK:  CDLOGREC                                           *
+000030* AUTHOR:    JFM                                                 *
+000040* INSTALLATION: DATA CENTER OPERATIONS                           *
+000050* DATE-WRITTEN: 08/08/2026                                       *
+000060* REMARKS:   SHARED COUNTDOWN-LOG RECORD LAYOUT.  ONE ROW PER    *
+000070*            TICK WRITTEN BY WHILE AND READ BACK BY COUNTRPT.    *
+000080*            COPIED INTO BOTH PROGRAMS SO THE RECORD LAYOUT      *
+000090*            CANNOT DRIFT BETWEEN WRITER AND READER.             *
+000100******************************************************************
+000110* MODIFICATION HISTORY                                          *
+000120*   DATE        BY    DESCRIPTION                               *
+000130*   ----------  ----  ------------------------------------      *
+000140*   08/08/2026  JFM   ORIGINAL VERSION - EXTRACTED FROM WHILE    *
+000150*                     AND COUNTRPT TO END THE BY-HAND DUPLICATE. *
+000160******************************************************************
+000170 01  LOG-RECORD.
+000180     05  LOG-RUN-ID              PIC X(08).
+000190     05  LOG-SEQ-NO              PIC 9(06).
+000200     05  LOG-TICK-VALUE          PIC S9(03).
+000210     05  LOG-DATE                PIC 9(08).
+000220     05  LOG-TIME                PIC 9(08).
+000230     05  FILLER                  PIC X(03).
