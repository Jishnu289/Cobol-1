@@ -0,0 +1,30 @@
+000010******************************************************************
+000020* COPYBOOK:  CDPARMS                                            *
+000030* AUTHOR:    JFM                                                 *
+000040* INSTALLATION: DATA CENTER OPERATIONS                           *
+000050* DATE-WRITTEN: 08/08/2026                                       *
+000060* REMARKS:   SHARED COUNTDOWN PARAMETER BLOCK.  HOLDS THE RUN-ID *
+000070*            AND THE START/END/STEP/DIRECTION/CHECKPOINT-        *
+000080*            FREQUENCY VALUES THAT DRIVE A SINGLE COUNTDOWN.     *
+000090*            COPIED INTO WHILE AND ANY OTHER PROGRAM THAT NEEDS  *
+000100*            TO SHARE THE SAME COUNTDOWN PARAMETER LAYOUT.       *
+000110******************************************************************
+000120* MODIFICATION HISTORY                                          *
+000130*   DATE        BY    DESCRIPTION                               *
+000140*   ----------  ----  ------------------------------------      *
+000150*   08/08/2026  JFM   ORIGINAL VERSION - EXTRACTED FROM WHILE.   *
+000160*   08/08/2026  JFM   WIDENED START/END/STEP/CHKPT-FREQ TO THREE *
+000170*                     DIGITS TO MATCH THE PARM, CNTLCARD AND     *
+000180*                     CDCNTL FILE LAYOUTS, SO A THREE-DIGIT      *
+000190*                     SUPPLIED VALUE CAN NO LONGER BE SILENTLY   *
+000200*                     TRUNCATED BEFORE VALIDATION SEES IT.       *
+000210******************************************************************
+000220 01  CD-PARMS.
+000230     05  CD-RUN-ID                PIC X(08).
+000240     05  CD-START-VALUE           PIC S9(03).
+000250     05  CD-END-VALUE             PIC S9(03).
+000260     05  CD-STEP-VALUE            PIC S9(03).
+000270     05  CD-DIRECTION             PIC X(01).
+000280         88  CD-DIR-DOWN                     VALUE 'D'.
+000290         88  CD-DIR-UP                       VALUE 'U'.
+000300     05  CD-CHKPT-FREQ            PIC 9(03).
